@@ -1,78 +1,1076 @@
-       IDENTIFICATION DIVISION.
-
-       PROGRAM-ID.LCM.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-
-       01 ARRAY.
-       02 A PIC 9(5) OCCURS 10 TIMES.
-       77 N PIC 9(2) VALUE 2.
-       77 I PIC 9(2).
-       77 J PIC 9(2).
-       77 Q PIC 9(3).
-       77 R PIC 9(3).
-       77 K PIC 9(5).
-       77 B PIC 9(3) VALUE 0.
-       77 C PIC 9(3) VALUE 0.
-       77 D PIC 9(3) VALUE 0.
-       77 P PIC Z(5)9.
-       01 num PIC 999 VALUE 0.
-       01 num2 PIC 999 VALUE 0.
-       01 chickens PIC 999 VALUE 0.
-       01 dogs PIC 999 VALUE 0.
-       01 total PIC 999 VALUE 0.
-       01 result PIC 99 VALUE 0.
-       01 result1 PIC 999 VALUE 0.
-       01 result2 PIC 999 VALUE 0.
-       01 count1 PIC 999 VALUE 0.
-
-       PROCEDURE DIVISION.
-
-       MAIN-PARA.
-           DISPLAY "ENTER " N " NUMBERS".
-           PERFORM X-PARA VARYING I FROM 1 BY 1 UNTIL I > N.
-           PERFORM Y-PARA VARYING I FROM B BY 1 UNTIL C = N.
-           MOVE K TO P.
-           DISPLAY "THE LCM IS " P.
-
-           DISPLAY "Enter Number of Head".
-           ACCEPT num.
-           DISPLAY "Enter number of legs".
-           ACCEPT num2.
-           PERFORM headleg-PARA.
-           if count1 equals 2 DISPLAY "NONE"
-           STOP RUN.
-
-       X-PARA.
-           ACCEPT A(I).
-           IF (B < A(I))
-           MOVE A(I) TO B.
-
-       Y-PARA.
-           MOVE 0 TO C.
-           COMPUTE D = D + 1.
-           PERFORM Z-PARA VARYING J FROM 1 BY 1 UNTIL J > N.
-
-       Z-PARA.
-           COMPUTE K = B * D.
-           DIVIDE K BY A(J) GIVING Q REMAINDER R.
-           IF (R = 0)
-           COMPUTE C = C + 1.
-
-       headleg-PARA.
-           PERFORM VARYING chickens FROM 0 BY 1 UNTIL chickens >= num
-           COMPUTE dogs = num - chickens
-           COMPUTE result =2 * chickens
-           COMPUTE result1 =4 * dogs
-           COMPUTE result2 = result + result1
-           IF result2 EQUALS num2
-               DISPLAY "[", chickens,",",dogs,"]"
-               SET count1 to 1
-           ELSE IF count1 equals to 1 set count1 to 1
-           else set count1 to 2
-           END-IF
-           END-PERFORM.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.LCM.
+000120 AUTHOR. R L HOLLOWAY.
+000130 INSTALLATION. SCHEDULING AND MANIFEST RECONCILIATION UNIT.
+000140 DATE-WRITTEN. 01/04/1998.
+000150 DATE-COMPILED.
+000160*--------------------------------------------------------------*
+000170*              MODIFICATION HISTORY                            *
+000180*--------------------------------------------------------------*
+000190*  DATE       INIT  DESCRIPTION
+000200*  ---------- ----  ----------------------------------------
+000210*  01/04/1998 RLH   ORIGINAL INTERACTIVE LCM / HEAD-LEG
+000220*                   EXERCISE.
+000230*  02/09/2026 RLH   CONVERTED TO BATCH.  NUMBERS AND
+000240*                   MANIFESTS NOW COME FROM NBR-FILE, ONE SET
+000250*                   PER RECORD, AND LCM RESULTS ARE WRITTEN TO
+000260*                   LCM-OUT-FILE FOR UNATTENDED JCL RUNS.
+000270*  03/02/2026 RLH   ADDED LCMRPT PRINT FILE WITH HEADER, RUN
+000280*                   DATE, PAGE NUMBERING, AND A LINE PER LCM
+000290*                   AND PER HEAD/LEG BREAKDOWN.
+000300*  03/16/2026 RLH   ARRAY A ENLARGED FROM 10 TO 25 ENTRIES SO
+000310*                   QUARTER-END RUNS UP TO 25 SCHEDULES DO NOT
+000320*                   TRUNCATE.
+000330*  04/06/2026 RLH   X-PARA NOW REJECTS ZERO AND DUPLICATE
+000340*                   ENTRIES AND FLAGS THE SET INVALID INSTEAD
+000350*                   OF LETTING Z-PARA DIVIDE BY A BAD VALUE.
+000360*  04/27/2026 RLH   HEADLEG-PARA LEG MULTIPLIERS NOW COME FROM
+000370*                   SPECIES-TABLE INSTEAD OF BEING WIRED INTO
+000380*                   THE COMPUTE STATEMENTS, SO NEW SPECIES
+000390*                   (DUCKS, GOATS, ARACHNIDS) NEED NO CODE
+000400*                   CHANGE.
+000410*  05/11/2026 RLH   UNRECONCILABLE MANIFESTS NOW PRINT A
+000420*                   DEDICATED EXCEPTION LINE EXACTLY ONCE
+000430*                   INSTEAD OF RELYING ON THE COUNT1 SWITCH,
+000440*                   WHICH COULD MISS BAD MANIFESTS.
+000450*  06/01/2026 RLH   ADDED LCMAUDIT AUDIT LOG - ONE RECORD PER
+000460*                   SET WITH RUN DATE/TIME, INPUT VALUES, LCM,
+000470*                   GCD AND THE RECONCILIATION OUTCOME.
+000480*  06/22/2026 RLH   ADDED GCD OF THE INPUT SET ALONGSIDE THE
+000490*                   LCM SO LCM * GCD CAN BE CHECKED AGAINST
+000500*                   THE PAIR'S PRODUCT BY HAND.
+000510*  07/13/2026 RLH   ADDED END-OF-JOB SUMMARY PAGE - SETS
+000520*                   PROCESSED, MIN/MAX/AVERAGE LCM, MANIFESTS
+000530*                   RECONCILED VS FLAGGED.
+000540*  08/03/2026 RLH   ADDED LCMCKPT CHECKPOINT FILE SO A RESTART
+000550*                   PICKS UP AFTER THE LAST SET POSTED TO THE
+000560*                   AUDIT LOG INSTEAD OF REPROCESSING THE
+000570*                   WHOLE FILE.
+000580*--------------------------------------------------------------*
+000590 ENVIRONMENT DIVISION.
+000600 INPUT-OUTPUT SECTION.
+000610 FILE-CONTROL.
+000620     SELECT NBR-FILE ASSIGN TO "NBRFILE"
+000630         ORGANIZATION IS LINE SEQUENTIAL
+000640         FILE STATUS IS WS-NBR-STATUS.
+000650     SELECT LCM-OUT-FILE ASSIGN TO "LCMOUT"
+000660         ORGANIZATION IS LINE SEQUENTIAL
+000670         FILE STATUS IS WS-OUT-STATUS.
+000680     SELECT RPT-FILE ASSIGN TO "LCMRPT"
+000690         ORGANIZATION IS LINE SEQUENTIAL
+000700         FILE STATUS IS WS-RPT-STATUS.
+000710     SELECT AUD-FILE ASSIGN TO "LCMAUDIT"
+000720         ORGANIZATION IS LINE SEQUENTIAL
+000730         FILE STATUS IS WS-AUD-STATUS.
+000740     SELECT CHK-FILE ASSIGN TO "LCMCKPT"
+000750         ORGANIZATION IS LINE SEQUENTIAL
+000760         FILE STATUS IS WS-CHK-STATUS.
+000770 
+000780 DATA DIVISION.
+000790 FILE SECTION.
+000800*--------------------------------------------------------------*
+000810*    NBR-FILE - ONE NUMBER SET / MANIFEST PER RECORD
+000820*--------------------------------------------------------------*
+000830 FD  NBR-FILE
+000840     RECORDING MODE IS F.
+000850 01  NBR-RECORD.
+000860     05  NBR-SET-ID          PIC 9(05).
+000870     05  NBR-COUNT           PIC 9(02).
+000880     05  NBR-VALUES          PIC 9(05) OCCURS 25 TIMES.
+000890     05  NBR-SPECIES-A       PIC 9(02).
+000900     05  NBR-SPECIES-B       PIC 9(02).
+000910     05  NBR-HEAD-COUNT      PIC 9(03).
+000920     05  NBR-LEG-COUNT       PIC 9(03).
+000930 
+000940*--------------------------------------------------------------*
+000950*    LCM-OUT-FILE - ONE "THE LCM IS" RESULT LINE PER SET
+000960*--------------------------------------------------------------*
+000970 FD  LCM-OUT-FILE
+000980     RECORDING MODE IS F.
+000990 01  LCM-OUT-RECORD              PIC X(80).
+001000 
+001010*--------------------------------------------------------------*
+001020*    RPT-FILE - PRINTED RECONCILIATION REPORT
+001030*--------------------------------------------------------------*
+001040 FD  RPT-FILE
+001050     RECORDING MODE IS F.
+001060 01  RPT-RECORD                  PIC X(132).
+001070 
+001080*--------------------------------------------------------------*
+001090*    AUD-FILE - AUDIT LOG, ONE RECORD PER SET PROCESSED
+001100*--------------------------------------------------------------*
+001110 FD  AUD-FILE
+001120     RECORDING MODE IS F.
+001130 01  AUD-RECORD.
+001140     05  AUD-DATE                PIC X(10).
+001150     05  AUD-TIME                PIC X(08).
+001160     05  AUD-SET-ID              PIC 9(05).
+001170     05  AUD-N                   PIC 9(02).
+001180     05  AUD-VALUES-TEXT         PIC X(160).
+001190     05  AUD-LCM                 PIC 9(18).
+001200     05  AUD-GCD                 PIC 9(06).
+001210     05  AUD-VALID-FLAG          PIC X(01).
+001220     05  AUD-RECON-FLAG          PIC X(01).
+001230     05  AUD-HEADS               PIC 9(03).
+001240     05  AUD-LEGS                PIC 9(03).
+001250 
+001260*--------------------------------------------------------------*
+001270*    CHK-FILE - RESTART CHECKPOINT, ONE RECORD PER SET COMPLETED
+001280*--------------------------------------------------------------*
+001290 FD  CHK-FILE
+001300     RECORDING MODE IS F.
+001310 01  CHK-RECORD.
+001320     05  CHK-LAST-SET-PROCESSED  PIC 9(07).
+001330     05  CHK-DATE                PIC X(10).
+001340     05  CHK-TIME                PIC X(08).
+001350 
+001360 WORKING-STORAGE SECTION.
+001370*--------------------------------------------------------------*
+001380*    FILE STATUS SWITCHES
+001390*--------------------------------------------------------------*
+001400 01  WS-FILE-STATUSES.
+001410     05  WS-NBR-STATUS           PIC X(02) VALUE "00".
+001420     05  WS-OUT-STATUS           PIC X(02) VALUE "00".
+001430     05  WS-RPT-STATUS           PIC X(02) VALUE "00".
+001440     05  WS-AUD-STATUS           PIC X(02) VALUE "00".
+001450     05  WS-CHK-STATUS           PIC X(02) VALUE "00".
+001460 
+001470 01  WS-NBR-EOF-SW               PIC X(01) VALUE "N".
+001480     88  WS-NBR-EOF                      VALUE "Y".
+001490     88  WS-NBR-NOT-EOF                  VALUE "N".
+001500 
+001510 01  WS-CHK-EOF-SW               PIC X(01) VALUE "N".
+001520     88  WS-CHK-EOF                      VALUE "Y".
+001530     88  WS-CHK-NOT-EOF                  VALUE "N".
+001540
+001541 01  WS-AUD-EOF-SW               PIC X(01) VALUE "N".
+001542     88  WS-AUD-EOF                      VALUE "Y".
+001543     88  WS-AUD-NOT-EOF                  VALUE "N".
+001544
+001550 01  WS-SET-VALID-SW             PIC X(01) VALUE "Y".
+001560     88  WS-SET-VALID                    VALUE "Y".
+001570     88  WS-SET-INVALID                  VALUE "N".
+001580 
+001590 01  WS-RECON-SW                 PIC X(01) VALUE "N".
+001600     88  WS-RECONCILED                   VALUE "Y".
+001610     88  WS-NOT-RECONCILED               VALUE "N".
+001615
+001616 01  WS-SPECIES-VALID-SW         PIC X(01) VALUE "Y".
+001617     88  WS-SPECIES-VALID                VALUE "Y".
+001618     88  WS-SPECIES-INVALID              VALUE "N".
+001619
+001621 01  WS-OVERFLOW-SW              PIC X(01) VALUE "N".
+001622     88  WS-OVERFLOW                      VALUE "Y".
+001623     88  WS-NOT-OVERFLOW                  VALUE "N".
+001624
+001630*--------------------------------------------------------------*
+001640*    LCM / GCD WORKING VALUES - ARRAY SIZED FOR UP TO 25 INPUTS
+001650*--------------------------------------------------------------*
+001660 01  ARRAY.
+001670     02  A                       PIC 9(5) OCCURS 25 TIMES.
+001680 77  N                           PIC 9(2) VALUE 2.
+001690 77  I                           PIC 9(2).
+001700 77  J                           PIC 9(2).
+001710 77  Q                           PIC 9(18).
+001730 77  K                           PIC 9(18).
+001770 77  P                           PIC Z(17)9.
+001780 77  WS-GCD-A                    PIC 9(5).
+001790 77  WS-GCD-B                    PIC 9(5).
+001800 77  WS-GCD-T                    PIC 9(5).
+001810 77  WS-GCD-RESULT               PIC 9(5).
+001820 77  WS-GCD-PRINT                PIC Z(5)9.
+001822 77  WS-LCM-GCD-A                PIC 9(18).
+001824 77  WS-LCM-GCD-B                PIC 9(18).
+001826 77  WS-LCM-GCD-T                PIC 9(18).
+001830 
+001840*--------------------------------------------------------------*
+001850*    HEAD / LEG RECONCILIATION WORKING VALUES
+001860*--------------------------------------------------------------*
+001870 01  num                         PIC 999 VALUE 0.
+001880 01  num2                        PIC 999 VALUE 0.
+001890 01  SPECIES-A-COUNT             PIC 999 VALUE 0.
+001900 01  SPECIES-B-COUNT             PIC 999 VALUE 0.
+001910 01  total                       PIC 9(05) VALUE 0.
+001920 01  result                      PIC 9(05) VALUE 0.
+001930 01  result1                     PIC 9(05) VALUE 0.
+001940 01  result2                     PIC 9(05) VALUE 0.
+001950 01  count1                      PIC 999 VALUE 0.
+001960 77  WS-SEL-A                    PIC 9(2) VALUE 1.
+001970 77  WS-SEL-B                    PIC 9(2) VALUE 2.
+001980 77  WS-RECON-A-COUNT             PIC 999 VALUE 0.
+001990 77  WS-RECON-B-COUNT             PIC 999 VALUE 0.
+002000 
+002010*--------------------------------------------------------------*
+002020*    SPECIES / LEGS-PER-HEAD TABLE
+002030*--------------------------------------------------------------*
+002040 01  SPECIES-TABLE-VALUES.
+002050     05  FILLER                  PIC X(12) VALUE "CHICKENS  02".
+002060     05  FILLER                  PIC X(12) VALUE "DOGS      04".
+002070     05  FILLER                  PIC X(12) VALUE "DUCKS     02".
+002080     05  FILLER                  PIC X(12) VALUE "GOATS     04".
+002090     05  FILLER                  PIC X(12) VALUE "ARACHNIDS 08".
+002100 01  SPECIES-TABLE REDEFINES SPECIES-TABLE-VALUES.
+002110     05  SPECIES-ENTRY OCCURS 5 TIMES.
+002120         10  SPECIES-NAME        PIC X(10).
+002130         10  SPECIES-LEGS        PIC 9(02).
+002140 77  SPECIES-TABLE-MAX           PIC 9(02) VALUE 5.
+002150 
+002160*--------------------------------------------------------------*
+002170*    BATCH CONTROL / RESTART COUNTERS
+002180*--------------------------------------------------------------*
+002190 77  WS-AUD-PTR                  PIC 9(03) VALUE 1.
+002200 77  WS-RECORDS-READ             PIC 9(07) VALUE 0.
+002210 77  WS-RESTART-COUNT            PIC 9(07) VALUE 0.
+002222 77  WS-CHK-LAST-DATE            PIC X(10) VALUE SPACES.
+002230 77  WS-FIRST-TIME-RUN-SW        PIC X(01) VALUE "Y".
+002240     88  WS-FIRST-TIME-RUN               VALUE "Y".
+002250     88  WS-RESTARTED-RUN                VALUE "N".
+002260 
+002270*--------------------------------------------------------------*
+002280*    DAILY SUMMARY COUNTERS
+002290*--------------------------------------------------------------*
+002300 77  WS-SETS-PROCESSED           PIC 9(05) VALUE 0.
+002310 77  WS-SETS-REJECTED            PIC 9(05) VALUE 0.
+002320 77  WS-LCM-MIN             PIC 9(18) VALUE 999999999999999999.
+002330 77  WS-LCM-MAX                  PIC 9(18) VALUE 0.
+002340 77  WS-LCM-TOTAL                PIC 9(18) VALUE 0.
+002350 77  WS-LCM-AVERAGE              PIC 9(18)V99 VALUE 0.
+002360 77  WS-MANIFESTS-RECONCILED     PIC 9(05) VALUE 0.
+002370 77  WS-MANIFESTS-EXCEPTION      PIC 9(05) VALUE 0.
+002375 77  WS-MANIFESTS-SKIPPED        PIC 9(05) VALUE 0.
+002380 
+002390*--------------------------------------------------------------*
+002400*    RUN DATE / TIME / REPORT PAGINATION
+002410*--------------------------------------------------------------*
+002420 01  WS-RUN-DATE-RAW.
+002430     05  WS-RUN-YYYY             PIC 9(04).
+002440     05  WS-RUN-MM               PIC 9(02).
+002450     05  WS-RUN-DD               PIC 9(02).
+002460 01  WS-RUN-DATE-PRINT.
+002470     05  WS-PRT-MM               PIC 9(02).
+002480     05  FILLER                  PIC X(01) VALUE "/".
+002490     05  WS-PRT-DD               PIC 9(02).
+002500     05  FILLER                  PIC X(01) VALUE "/".
+002510     05  WS-PRT-YYYY             PIC 9(04).
+002520 01  WS-RUN-TIME-RAW.
+002530     05  WS-RUN-HH               PIC 9(02).
+002540     05  WS-RUN-MN               PIC 9(02).
+002550     05  WS-RUN-SS               PIC 9(02).
+002560     05  WS-RUN-HS               PIC 9(02).
+002570 01  WS-RUN-TIME-PRINT.
+002580     05  WS-PRT-HH               PIC 9(02).
+002590     05  FILLER                  PIC X(01) VALUE ":".
+002600     05  WS-PRT-MN               PIC 9(02).
+002610     05  FILLER                  PIC X(01) VALUE ":".
+002620     05  WS-PRT-SS               PIC 9(02).
+002630 
+002640 77  WS-PAGE-NO                  PIC 9(03) VALUE 1.
+002650 77  WS-LINE-COUNT                PIC 9(03) VALUE 0.
+002660 77  WS-LINES-PER-PAGE            PIC 9(03) VALUE 50.
+002670 
+002680*--------------------------------------------------------------*
+002690*    PRINT LINE LAYOUTS
+002700*--------------------------------------------------------------*
+002710 01  RPT-HEADER-1.
+002720     05  FILLER                  PIC X(01) VALUE SPACE.
+002730     05  FILLER                  PIC X(40)
+002740             VALUE "DL100 - LCM/MANIFEST RECONCILIATION RPT".
+002750     05  FILLER                  PIC X(08) VALUE "RUN DATE".
+002760     05  FILLER                  PIC X(01) VALUE SPACE.
+002770     05  RPT1-DATE               PIC X(10).
+002780     05  FILLER                  PIC X(06) VALUE SPACES.
+002790     05  FILLER                  PIC X(05) VALUE "PAGE ".
+002800     05  RPT1-PAGE               PIC ZZ9.
+002810     05  FILLER                  PIC X(58) VALUE SPACES.
+002820 
+002830 01  RPT-HEADER-2.
+002840     05  FILLER                  PIC X(01) VALUE SPACE.
+002850     05  FILLER                  PIC X(131) VALUE ALL "-".
+002860 
+002870 01  RPT-LCM-LINE.
+002880     05  FILLER                  PIC X(01) VALUE SPACE.
+002890     05  FILLER                  PIC X(06) VALUE "SET ".
+002900     05  RPT-L-SETID             PIC ZZZZ9.
+002910     05  FILLER                  PIC X(04) VALUE SPACES.
+002920     05  FILLER                  PIC X(12) VALUE "THE LCM IS  ".
+002930     05  RPT-L-LCM                PIC Z(17)9.
+002940     05  FILLER                  PIC X(04) VALUE SPACES.
+002950     05  FILLER                  PIC X(10) VALUE "THE GCD IS".
+002960     05  RPT-L-GCD                PIC Z(5)9.
+002970     05  FILLER                  PIC X(66) VALUE SPACES.
+002980 
+002990 01  RPT-REJECT-LINE.
+003000     05  FILLER                  PIC X(01) VALUE SPACE.
+003010     05  FILLER                  PIC X(06) VALUE "SET ".
+003020     05  RPT-RJ-SETID            PIC ZZZZ9.
+003030     05  FILLER                  PIC X(04) VALUE SPACES.
+003040     05  FILLER                  PIC X(48)
+003050             VALUE "INPUT SET REJECTED - ZERO/DUPLICATE VALUE(S)".
+003060     05  FILLER                  PIC X(65) VALUE SPACES.
+003062 01  RPT-OVERFLOW-LINE.
+003063     05  FILLER                  PIC X(01) VALUE SPACE.
+003064     05  FILLER                  PIC X(06) VALUE "SET ".
+003065     05  RPT-OF-SETID            PIC ZZZZ9.
+003066     05  FILLER                  PIC X(04) VALUE SPACES.
+003067     05  FILLER                  PIC X(41)
+003068             VALUE "SET REJECTED - LCM EXCEEDS FIELD CAPACITY".
+003069     05  FILLER                  PIC X(75) VALUE SPACES.
+003070
+003071 01  RPT-SPECIES-LINE.
+003072     05  FILLER                  PIC X(01) VALUE SPACE.
+003073     05  FILLER                  PIC X(06) VALUE "SET ".
+003074     05  RPT-SP-SETID            PIC ZZZZ9.
+003075     05  FILLER                  PIC X(04) VALUE SPACES.
+003076     05  FILLER                  PIC X(48)
+003077             VALUE "MANIFEST SKIPPED - INVALID SPECIES CODE(S)".
+003078     05  FILLER                  PIC X(65) VALUE SPACES.
+003079
+003080 01  RPT-HEADLEG-LINE.
+003090     05  FILLER                  PIC X(01) VALUE SPACE.
+003100     05  FILLER                  PIC X(06) VALUE "SET ".
+003110     05  RPT-H-SETID             PIC ZZZZ9.
+003120     05  FILLER                  PIC X(04) VALUE SPACES.
+003130     05  FILLER                  PIC X(01) VALUE "[".
+003140     05  RPT-H-NAMEA             PIC X(10).
+003150     05  FILLER                  PIC X(01) VALUE SPACE.
+003160     05  RPT-H-COUNTA            PIC ZZ9.
+003170     05  FILLER                  PIC X(02) VALUE ", ".
+003180     05  RPT-H-NAMEB             PIC X(10).
+003190     05  FILLER                  PIC X(01) VALUE SPACE.
+003200     05  RPT-H-COUNTB            PIC ZZ9.
+003210     05  FILLER                  PIC X(01) VALUE "]".
+003220     05  FILLER                  PIC X(79) VALUE SPACES.
+003230 
+003240 01  RPT-EXCEPTION-LINE.
+003250     05  FILLER                  PIC X(01) VALUE SPACE.
+003260     05  FILLER                  PIC X(06) VALUE "SET ".
+003270     05  RPT-E-SETID             PIC ZZZZ9.
+003280     05  FILLER                  PIC X(04) VALUE SPACES.
+003290     05  FILLER                  PIC X(37)
+003300             VALUE "MANIFEST DOES NOT RECONCILE - HEADS ".
+003310     05  RPT-E-HEADS             PIC ZZ9.
+003320     05  FILLER                  PIC X(07) VALUE " LEGS ".
+003330     05  RPT-E-LEGS              PIC ZZ9.
+003340     05  FILLER                  PIC X(64) VALUE SPACES.
+003350 
+003360 01  RPT-SUMMARY-1.
+003370     05  FILLER                  PIC X(01) VALUE SPACE.
+003380     05  FILLER                  PIC X(40)
+003390             VALUE "DAILY SUMMARY - LCM / MANIFEST BATCH RUN".
+003400     05  FILLER                  PIC X(91) VALUE SPACES.
+003410 
+003420 01  RPT-SUMMARY-LINE.
+003430     05  FILLER                  PIC X(01) VALUE SPACE.
+003440     05  RPT-SUM-LABEL           PIC X(40).
+003450     05  RPT-SUM-VALUE           PIC Z(17)9.
+003460     05  FILLER                  PIC X(73) VALUE SPACES.
+003470 
+003480 01  RPT-BLANK-LINE              PIC X(132) VALUE SPACES.
+003490 
+003500 PROCEDURE DIVISION.
+003510*--------------------------------------------------------------*
+003520*    0000-MAINLINE - OVERALL BATCH JOB CONTROL
+003530*--------------------------------------------------------------*
+003540 0000-MAINLINE.
+003550     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003560     PERFORM 2000-PROCESS-SETS THRU 2000-EXIT
+003570         UNTIL WS-NBR-EOF.
+003580     PERFORM 8000-PRODUCE-SUMMARY THRU 8000-EXIT.
+003590     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+003600     STOP RUN.
+003610 
+003620*--------------------------------------------------------------*
+003630*    1000-INITIALIZE - OPEN FILES, LOAD RESTART, PRT HDR
+003640*--------------------------------------------------------------*
+003650 1000-INITIALIZE.
+003660     ACCEPT WS-RUN-DATE-RAW FROM DATE YYYYMMDD.
+003670     MOVE WS-RUN-MM TO WS-PRT-MM.
+003680     MOVE WS-RUN-DD TO WS-PRT-DD.
+003690     MOVE WS-RUN-YYYY TO WS-PRT-YYYY.
+003700     ACCEPT WS-RUN-TIME-RAW FROM TIME.
+003710     MOVE WS-RUN-HH TO WS-PRT-HH.
+003720     MOVE WS-RUN-MN TO WS-PRT-MN.
+003730     MOVE WS-RUN-SS TO WS-PRT-SS.
+003740 
+003750     OPEN INPUT NBR-FILE.
+003752     IF WS-NBR-STATUS NOT = "00"
+003754         DISPLAY "NBR-FILE OPEN FAILED - STATUS " WS-NBR-STATUS
+003756         STOP RUN
+003758     END-IF.
+003760     OPEN OUTPUT LCM-OUT-FILE.
+003762     IF WS-OUT-STATUS NOT = "00"
+003764         DISPLAY "LCM-OUT-FILE OPEN FAILED - STATUS "
+003765             WS-OUT-STATUS
+003766         STOP RUN
+003768     END-IF.
+003770     OPEN OUTPUT RPT-FILE.
+003772     IF WS-RPT-STATUS NOT = "00"
+003774         DISPLAY "RPT-FILE OPEN FAILED - STATUS " WS-RPT-STATUS
+003776         STOP RUN
+003778     END-IF.
+003780     OPEN EXTEND AUD-FILE.
+003790     IF WS-AUD-STATUS = "05" OR WS-AUD-STATUS = "35"
+003800         OPEN OUTPUT AUD-FILE
+003810     END-IF.
+003812     IF WS-AUD-STATUS NOT = "00"
+003814         DISPLAY "AUD-FILE OPEN FAILED - STATUS " WS-AUD-STATUS
+003816         STOP RUN
+003818     END-IF.
+003820
+003830     PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT.
+003840     PERFORM 1200-PRINT-HEADING THRU 1200-EXIT.
+003850 
+003860     MOVE ZERO TO WS-RECORDS-READ.
+003870     SET WS-NBR-NOT-EOF TO TRUE.
+003880     READ NBR-FILE
+003890         AT END SET WS-NBR-EOF TO TRUE
+003900     END-READ.
+003910 1000-EXIT.
+003920     EXIT.
+003930 
+003940*--------------------------------------------------------------*
+003950*    1100-READ-CHECKPOINT - FIND LAST SET POSTED BEFORE AN ABEND
+003960*--------------------------------------------------------------*
+003970 1100-READ-CHECKPOINT.
+003980     MOVE ZERO TO WS-RESTART-COUNT.
+003985     MOVE SPACES TO WS-CHK-LAST-DATE.
+003990     SET WS-FIRST-TIME-RUN TO TRUE.
+004000     OPEN INPUT CHK-FILE.
+004010     IF WS-CHK-STATUS = "00"
+004020         SET WS-RESTARTED-RUN TO TRUE
+004030         SET WS-CHK-NOT-EOF TO TRUE
+004040         PERFORM 1110-READ-CHECKPOINT-RECORD THRU 1110-EXIT
+004050             UNTIL WS-CHK-EOF
+004060         CLOSE CHK-FILE
+004065         IF WS-RESTART-COUNT > 0
+004066                 AND WS-CHK-LAST-DATE NOT = WS-RUN-DATE-PRINT
+004070             DISPLAY "PRIOR CHECKPOINT IS FROM " WS-CHK-LAST-DATE
+004072                 " - STARTING " WS-RUN-DATE-PRINT " FRESH"
+004074             MOVE ZERO TO WS-RESTART-COUNT
+004076             SET WS-FIRST-TIME-RUN TO TRUE
+004078             OPEN OUTPUT CHK-FILE
+004080         ELSE
+004082             OPEN EXTEND CHK-FILE
+004084         END-IF
+004090     ELSE
+004095         OPEN OUTPUT CHK-FILE
+004100     END-IF.
+004102     IF WS-CHK-STATUS NOT = "00"
+004104         DISPLAY "CHK-FILE OPEN FAILED - STATUS " WS-CHK-STATUS
+004106         STOP RUN
+004108     END-IF.
+004110 1100-EXIT.
+004120     EXIT.
+004130 
+004140 1110-READ-CHECKPOINT-RECORD.
+004150     READ CHK-FILE
+004160         AT END SET WS-CHK-EOF TO TRUE
+004170         NOT AT END
+004175             MOVE CHK-LAST-SET-PROCESSED TO WS-RESTART-COUNT
+004180             MOVE CHK-DATE TO WS-CHK-LAST-DATE
+004190     END-READ.
+004200 1110-EXIT.
+004210     EXIT.
+004220 
+004230*--------------------------------------------------------------*
+004240*    1200-PRINT-HEADING - REPORT PAGE HEADER
+004250*--------------------------------------------------------------*
+004260 1200-PRINT-HEADING.
+004270     MOVE WS-RUN-DATE-PRINT TO RPT1-DATE.
+004280     MOVE WS-PAGE-NO TO RPT1-PAGE.
+004290     WRITE RPT-RECORD FROM RPT-HEADER-1.
+004300     WRITE RPT-RECORD FROM RPT-HEADER-2.
+004310     MOVE ZERO TO WS-LINE-COUNT.
+004320 1200-EXIT.
+004330     EXIT.
+004340 
+004350*--------------------------------------------------------------*
+004360*    1210-NEW-PAGE - ADVANCE TO A NEW REPORT PAGE
+004370*--------------------------------------------------------------*
+004380 1210-NEW-PAGE.
+004390     ADD 1 TO WS-PAGE-NO.
+004400     WRITE RPT-RECORD FROM RPT-BLANK-LINE.
+004410     PERFORM 1200-PRINT-HEADING THRU 1200-EXIT.
+004420 1210-EXIT.
+004430     EXIT.
+004440 
+004450*--------------------------------------------------------------*
+004460*    1220-CHECK-PAGE-BREAK - START A NEW PAGE WHEN FULL
+004470*--------------------------------------------------------------*
+004480 1220-CHECK-PAGE-BREAK.
+004490     IF WS-LINE-COUNT NOT LESS THAN WS-LINES-PER-PAGE
+004500         PERFORM 1210-NEW-PAGE THRU 1210-EXIT
+004510     END-IF.
+004520 1220-EXIT.
+004530     EXIT.
+004540 
+004550*--------------------------------------------------------------*
+004560*    2000-PROCESS-SETS - MAIN BATCH READ LOOP OVER NBR-FILE
+004570*--------------------------------------------------------------*
+004580 2000-PROCESS-SETS.
+004590     ADD 1 TO WS-RECORDS-READ.
+004600     IF WS-RECORDS-READ NOT GREATER THAN WS-RESTART-COUNT
+004610         DISPLAY "SKIPPING SET " NBR-SET-ID " - ALREADY POSTED"
+004620     ELSE
+004630         PERFORM 2100-PROCESS-ONE-SET THRU 2100-EXIT
+004640     END-IF.
+004650     READ NBR-FILE
+004660         AT END SET WS-NBR-EOF TO TRUE
+004670     END-READ.
+004680 2000-EXIT.
+004690     EXIT.
+004700 
+004710*--------------------------------------------------------------*
+004720*    2100-PROCESS-ONE-SET - LCM + HEAD/LEG RECON FOR A SET
+004730*--------------------------------------------------------------*
+004740 2100-PROCESS-ONE-SET.
+004750     PERFORM 2110-RESET-WORKING-VALUES THRU 2110-EXIT.
+004760     MOVE NBR-COUNT TO N.
+004770     MOVE NBR-HEAD-COUNT TO num.
+004780     MOVE NBR-LEG-COUNT TO num2.
+004790     MOVE NBR-SPECIES-A TO WS-SEL-A.
+004800     MOVE NBR-SPECIES-B TO WS-SEL-B.
+004805     PERFORM 2111-VALIDATE-SPECIES-CODES THRU 2111-EXIT.
+004807     PERFORM 2112-VALIDATE-COUNT THRU 2112-EXIT.
+004810
+004815     IF WS-SET-VALID
+004820         PERFORM X-PARA THRU X-PARA-EXIT
+004830             VARYING I FROM 1 BY 1 UNTIL I > N
+004835     END-IF.
+004840
+004850     IF WS-SET-VALID
+004870         PERFORM Y-PARA THRU Y-PARA-EXIT
+004885         IF WS-SET-VALID
+004886             MOVE A(1) TO WS-GCD-RESULT
+004887             PERFORM G-PARA THRU G-PARA-EXIT
+004888                 VARYING I FROM 2 BY 1 UNTIL I > N
+004888             MOVE K TO P
+004889             MOVE WS-GCD-RESULT TO WS-GCD-PRINT
+004890             DISPLAY "THE LCM IS " P "  THE GCD IS " WS-GCD-PRINT
+004891             PERFORM 2120-WRITE-LCM-OUTPUT THRU 2120-EXIT
+004892             PERFORM 2130-WRITE-LCM-REPORT-LINE THRU 2130-EXIT
+004893             PERFORM 2140-ACCUMULATE-LCM-STATS THRU 2140-EXIT
+004894         ELSE
+004895             SET WS-OVERFLOW TO TRUE
+004896             DISPLAY "SET " NBR-SET-ID
+004897                 " REJECTED - LCM EXCEEDS WORKING FIELD CAPACITY"
+004898             ADD 1 TO WS-SETS-REJECTED
+004899             PERFORM 2155-WRITE-OVFL-REJECT-LINE THRU 2155-EXIT
+004900         END-IF
+004970     ELSE
+004980         ADD 1 TO WS-SETS-REJECTED
+004990         PERFORM 2150-WRITE-REJECT-REPORT-LINE THRU 2150-EXIT
+005000     END-IF.
+005010
+005015     IF WS-SPECIES-VALID
+005016         PERFORM headleg-PARA THRU headleg-PARA-EXIT
+005017     ELSE
+005018         ADD 1 TO WS-MANIFESTS-SKIPPED
+005019         DISPLAY "SET " NBR-SET-ID
+005020             " MANIFEST SKIPPED - INVALID SPECIES CODE(S)"
+005021         PERFORM 2201-WRITE-SPECIES-REJECT-LINE THRU 2201-EXIT
+005022     END-IF.
+005030
+005040     PERFORM 2160-WRITE-AUDIT-RECORD THRU 2160-EXIT.
+005050     PERFORM 2170-WRITE-CHECKPOINT THRU 2170-EXIT.
+005060     ADD 1 TO WS-SETS-PROCESSED.
+005070 2100-EXIT.
+005080     EXIT.
+005090 
+005100*--------------------------------------------------------------*
+005110*    2110-RESET-WORKING-VALUES - CLEAR PER-SET WORK AREAS
+005120*--------------------------------------------------------------*
+005130 2110-RESET-WORKING-VALUES.
+005170     MOVE ZERO TO K.
+005180     MOVE ZERO TO WS-GCD-RESULT.
+005190     MOVE ZERO TO SPECIES-A-COUNT.
+005200     MOVE ZERO TO SPECIES-B-COUNT.
+005210     MOVE ZERO TO result.
+005220     MOVE ZERO TO result1.
+005230     MOVE ZERO TO result2.
+005240     SET WS-SET-VALID TO TRUE.
+005245     SET WS-SPECIES-VALID TO TRUE.
+005248     SET WS-NOT-OVERFLOW TO TRUE.
+005250     SET WS-NOT-RECONCILED TO TRUE.
+005260 2110-EXIT.
+005270     EXIT.
+005280
+005282*--------------------------------------------------------------*
+005284*    2111-VALIDATE-SPECIES-CODES - CHECK AGAINST SPECIES-TABLE
+005286*--------------------------------------------------------------*
+005288 2111-VALIDATE-SPECIES-CODES.
+005290     IF WS-SEL-A = ZERO OR WS-SEL-A > SPECIES-TABLE-MAX
+005292         SET WS-SPECIES-INVALID TO TRUE
+005294         DISPLAY "SET " NBR-SET-ID
+005296             " REJECTED - INVALID SPECIES CODE A " WS-SEL-A
+005298     END-IF.
+005300     IF WS-SEL-B = ZERO OR WS-SEL-B > SPECIES-TABLE-MAX
+005302         SET WS-SPECIES-INVALID TO TRUE
+005304         DISPLAY "SET " NBR-SET-ID
+005306             " REJECTED - INVALID SPECIES CODE B " WS-SEL-B
+005308     END-IF.
+005310 2111-EXIT.
+005312     EXIT.
+005314
+005315*--------------------------------------------------------------*
+005316*    2112-VALIDATE-COUNT - N MUST FIT THE 25-ENTRY ARRAY
+005317*--------------------------------------------------------------*
+005318 2112-VALIDATE-COUNT.
+005319     IF N = ZERO OR N > 25
+005320         SET WS-SET-INVALID TO TRUE
+005321         DISPLAY "SET " NBR-SET-ID
+005322             " REJECTED - INVALID VALUE COUNT " NBR-COUNT
+005323         MOVE ZERO TO N
+005324     END-IF.
+005325 2112-EXIT.
+005326     EXIT.
+005327
+005328*--------------------------------------------------------------*
+005329*    2120-WRITE-LCM-OUTPUT - BATCH RESULT LINE
+005320*--------------------------------------------------------------*
+005320 2120-WRITE-LCM-OUTPUT.
+005330     MOVE SPACES TO LCM-OUT-RECORD.
+005340     STRING "SET " NBR-SET-ID " THE LCM IS " P
+005350         " THE GCD IS " WS-GCD-PRINT
+005360         DELIMITED BY SIZE INTO LCM-OUT-RECORD.
+005370     WRITE LCM-OUT-RECORD.
+005380 2120-EXIT.
+005390     EXIT.
+005400 
+005410*--------------------------------------------------------------*
+005420*    2130-WRITE-LCM-REPORT-LINE - PRINTED LCM LINE
+005430*--------------------------------------------------------------*
+005440 2130-WRITE-LCM-REPORT-LINE.
+005450     PERFORM 1220-CHECK-PAGE-BREAK THRU 1220-EXIT.
+005460     MOVE NBR-SET-ID TO RPT-L-SETID.
+005470     MOVE P TO RPT-L-LCM.
+005480     MOVE WS-GCD-PRINT TO RPT-L-GCD.
+005490     WRITE RPT-RECORD FROM RPT-LCM-LINE.
+005500     ADD 1 TO WS-LINE-COUNT.
+005510 2130-EXIT.
+005520     EXIT.
+005530 
+005540*--------------------------------------------------------------*
+005550*    2140-ACCUMULATE-LCM-STATS - ROLL UP FOR SUMMARY
+005560*--------------------------------------------------------------*
+005570 2140-ACCUMULATE-LCM-STATS.
+005580     IF K < WS-LCM-MIN
+005590         MOVE K TO WS-LCM-MIN
+005600     END-IF.
+005610     IF K > WS-LCM-MAX
+005620         MOVE K TO WS-LCM-MAX
+005630     END-IF.
+005640     ADD K TO WS-LCM-TOTAL.
+005650 2140-EXIT.
+005660     EXIT.
+005670 
+005680*--------------------------------------------------------------*
+005690*    2150-WRITE-REJECT-REPORT-LINE - INVALID SET
+005700*--------------------------------------------------------------*
+005710 2150-WRITE-REJECT-REPORT-LINE.
+005720     PERFORM 1220-CHECK-PAGE-BREAK THRU 1220-EXIT.
+005730     MOVE NBR-SET-ID TO RPT-RJ-SETID.
+005740     WRITE RPT-RECORD FROM RPT-REJECT-LINE.
+005750     ADD 1 TO WS-LINE-COUNT.
+005760 2150-EXIT.
+005770     EXIT.
+005780
+005781*--------------------------------------------------------------*
+005782*    2155-WRITE-OVFL-REJECT-LINE - LCM EXCEEDED CAPACITY
+005783*        KEPT SEPARATE FROM 2150 SO THE PRINTED REASON (AND THE
+005784*        AUDIT FLAG SET BY 2160) NEVER BLAMES AN OVERFLOWED SET
+005785*        ON ZERO/DUPLICATE INPUT, WHICH WAS MISLEADING ON THE
+005786*        REPORT AND IN THE AUDIT LOG.
+005787*--------------------------------------------------------------*
+005788 2155-WRITE-OVFL-REJECT-LINE.
+005789     PERFORM 1220-CHECK-PAGE-BREAK THRU 1220-EXIT.
+005790     MOVE NBR-SET-ID TO RPT-OF-SETID.
+005791     WRITE RPT-RECORD FROM RPT-OVERFLOW-LINE.
+005792     ADD 1 TO WS-LINE-COUNT.
+005793 2155-EXIT.
+005794     EXIT.
+005795
+005796*--------------------------------------------------------------*
+005800*    2160-WRITE-AUDIT-RECORD - ONE ROW PER SET
+005810*--------------------------------------------------------------*
+005820 2160-WRITE-AUDIT-RECORD.
+005830     MOVE WS-RUN-DATE-PRINT TO AUD-DATE.
+005840     MOVE WS-RUN-TIME-PRINT TO AUD-TIME.
+005850     MOVE NBR-SET-ID TO AUD-SET-ID.
+005860     MOVE N TO AUD-N.
+005870     MOVE SPACES TO AUD-VALUES-TEXT.
+005880     PERFORM 2161-BUILD-AUDIT-VALUES THRU 2161-EXIT.
+005890     IF WS-SET-VALID
+005900         MOVE K TO AUD-LCM
+005910         MOVE WS-GCD-RESULT TO AUD-GCD
+005920         MOVE "Y" TO AUD-VALID-FLAG
+005930     ELSE
+005940         MOVE ZERO TO AUD-LCM
+005950         MOVE ZERO TO AUD-GCD
+005955         IF WS-OVERFLOW
+005956             MOVE "O" TO AUD-VALID-FLAG
+005957         ELSE
+005958             MOVE "N" TO AUD-VALID-FLAG
+005959         END-IF
+005970     END-IF.
+005980     IF WS-SPECIES-INVALID
+005985         MOVE "S" TO AUD-RECON-FLAG
+005990     ELSE
+005992         IF WS-RECONCILED
+005994             MOVE "Y" TO AUD-RECON-FLAG
+006010         ELSE
+006015             MOVE "N" TO AUD-RECON-FLAG
+006020         END-IF
+006022     END-IF.
+006030     MOVE num TO AUD-HEADS.
+006040     MOVE num2 TO AUD-LEGS.
+006050     WRITE AUD-RECORD.
+006060 2160-EXIT.
+006070     EXIT.
+006080 
+006090 2161-BUILD-AUDIT-VALUES.
+006100     MOVE 1 TO WS-AUD-PTR.
+006110     STRING "VALUES=" DELIMITED BY SIZE
+006120         INTO AUD-VALUES-TEXT
+006130         WITH POINTER WS-AUD-PTR
+006140     END-STRING.
+006150     PERFORM 2162-APPEND-ONE-VALUE THRU 2162-EXIT
+006160         VARYING I FROM 1 BY 1 UNTIL I > N.
+006170 2161-EXIT.
+006180     EXIT.
+006190 
+006200 2162-APPEND-ONE-VALUE.
+006210     STRING A(I) DELIMITED BY SIZE
+006220         " " DELIMITED BY SIZE
+006230         INTO AUD-VALUES-TEXT
+006240         WITH POINTER WS-AUD-PTR
+006250     END-STRING.
+006260 2162-EXIT.
+006270     EXIT.
+006280 
+006290*--------------------------------------------------------------*
+006300*    2170-WRITE-CHECKPOINT - RESTART POINT
+006310*--------------------------------------------------------------*
+006320 2170-WRITE-CHECKPOINT.
+006330     MOVE WS-RECORDS-READ TO CHK-LAST-SET-PROCESSED.
+006340     MOVE WS-RUN-DATE-PRINT TO CHK-DATE.
+006350     MOVE WS-RUN-TIME-PRINT TO CHK-TIME.
+006360     WRITE CHK-RECORD.
+006370 2170-EXIT.
+006380     EXIT.
+006390 
+006400*--------------------------------------------------------------*
+006410*    X-PARA - STORE/VALIDATE ONE INPUT VALUE
+006420*--------------------------------------------------------------*
+006430 X-PARA.
+006440     MOVE NBR-VALUES(I) TO A(I).
+006450     IF A(I) IS NOT NUMERIC OR A(I) = ZERO
+006460         SET WS-SET-INVALID TO TRUE
+006470         DISPLAY "SET " NBR-SET-ID
+006480             " REJECTED - ZERO/NON-NUMERIC AT POSITION " I
+006490     ELSE
+006500         PERFORM 2180-CHECK-DUPLICATE THRU 2180-EXIT
+006510     END-IF.
+006550 X-PARA-EXIT.
+006560     EXIT.
+006570 
+006580*--------------------------------------------------------------*
+006590*    2180-CHECK-DUPLICATE - REJECT REPEATED VALUES
+006600*--------------------------------------------------------------*
+006610 2180-CHECK-DUPLICATE.
+006620     IF I > 1
+006630         PERFORM 2181-DUPLICATE-SCAN THRU 2181-EXIT
+006640             VARYING J FROM 1 BY 1 UNTIL J >= I
+006650     END-IF.
+006660 2180-EXIT.
+006670     EXIT.
+006680 
+006690 2181-DUPLICATE-SCAN.
+006700     IF A(J) = A(I)
+006710         SET WS-SET-INVALID TO TRUE
+006720         DISPLAY "SET " NBR-SET-ID
+006730             " REJECTED - DUPLICATE VALUE AT POSITION " I
+006740     END-IF.
+006750 2181-EXIT.
+006760     EXIT.
+006770 
+006780*--------------------------------------------------------------*
+006790*    Y-PARA / Z-PARA - RUNNING LCM BY GCD-FOLDING THE SET
+006795*        LCM(K,A(J)) = (K / GCD(K,A(J))) * A(J), FOLDED ACROSS
+006797*        THE ARRAY ONE ENTRY AT A TIME INSTEAD OF TESTING
+006798*        SUCCESSIVE MULTIPLES OF THE LARGEST ENTRY - THE OLD
+006799*        BRUTE-FORCE SEARCH COULD RUN FOR HOURS ON A SET OF
+006800*        LARGE, RELATIVELY PRIME VALUES.  Z-PARA STILL FLAGS
+006801*        THE SET INVALID INSTEAD OF LETTING A FOLD OVERFLOW K
+006802*        WITHOUT BEING NOTICED.
+006803*--------------------------------------------------------------*
+006810 Y-PARA.
+006812     MOVE A(1) TO K.
+006814     PERFORM Z-PARA THRU Z-PARA-EXIT
+006816         VARYING J FROM 2 BY 1 UNTIL J > N OR WS-SET-INVALID.
+006860 Y-PARA-EXIT.
+006870     EXIT.
+006880
+006890 Z-PARA.
+006892     MOVE K TO WS-LCM-GCD-A.
+006894     MOVE A(J) TO WS-LCM-GCD-B.
+006896     PERFORM Z1-PARA THRU Z1-PARA-EXIT
+006898         UNTIL WS-LCM-GCD-B = 0.
+006900     COMPUTE K = (K / WS-LCM-GCD-A) * A(J)
+006902         ON SIZE ERROR
+006904             SET WS-SET-INVALID TO TRUE
+006906     END-COMPUTE.
+006950 Z-PARA-EXIT.
+006960     EXIT.
+006962
+006964 Z1-PARA.
+006966     DIVIDE WS-LCM-GCD-A BY WS-LCM-GCD-B
+006968         GIVING Q REMAINDER WS-LCM-GCD-T.
+006970     MOVE WS-LCM-GCD-B TO WS-LCM-GCD-A.
+006972     MOVE WS-LCM-GCD-T TO WS-LCM-GCD-B.
+006974 Z1-PARA-EXIT.
+006976     EXIT.
+006970 
+006980*--------------------------------------------------------------*
+006990*    G-PARA - RUNNING GCD OF THE INPUT SET
+007000*--------------------------------------------------------------*
+007010 G-PARA.
+007020     MOVE WS-GCD-RESULT TO WS-GCD-A.
+007030     MOVE A(I) TO WS-GCD-B.
+007040     PERFORM G1-PARA THRU G1-PARA-EXIT
+007050         UNTIL WS-GCD-B = 0.
+007060     MOVE WS-GCD-A TO WS-GCD-RESULT.
+007070 G-PARA-EXIT.
+007080     EXIT.
+007090 
+007100 G1-PARA.
+007110     DIVIDE WS-GCD-A BY WS-GCD-B GIVING Q REMAINDER WS-GCD-T.
+007120     MOVE WS-GCD-B TO WS-GCD-A.
+007130     MOVE WS-GCD-T TO WS-GCD-B.
+007140 G1-PARA-EXIT.
+007150     EXIT.
+007160 
+007170*--------------------------------------------------------------*
+007180*    headleg-PARA - HEAD/LEG RECONCILIATION
+007190*        LEG MULTIPLIERS NOW COME FROM SPECIES-TABLE, AND A
+007200*        MANIFEST THAT RECONCILES UNDER NO COMBINATION PRINTS A
+007210*        SINGLE DEDICATED EXCEPTION LINE.
+007220*--------------------------------------------------------------*
+007230 headleg-PARA.
+007240     SET WS-NOT-RECONCILED TO TRUE.
+007250     PERFORM VARYING SPECIES-A-COUNT FROM 0 BY 1
+007260             UNTIL SPECIES-A-COUNT >= num OR WS-RECONCILED
+007270         COMPUTE SPECIES-B-COUNT = num - SPECIES-A-COUNT
+007280         COMPUTE result =
+007290             SPECIES-LEGS(WS-SEL-A) * SPECIES-A-COUNT
+007300         COMPUTE result1 =
+007310             SPECIES-LEGS(WS-SEL-B) * SPECIES-B-COUNT
+007320         COMPUTE result2 = result + result1
+007330         IF result2 = num2
+007340             MOVE SPECIES-A-COUNT TO WS-RECON-A-COUNT
+007350             MOVE SPECIES-B-COUNT TO WS-RECON-B-COUNT
+007360             DISPLAY "[" SPECIES-NAME(WS-SEL-A) " "
+007370                 SPECIES-A-COUNT ", " SPECIES-NAME(WS-SEL-B) " "
+007380                 SPECIES-B-COUNT "]"
+007390             SET WS-RECONCILED TO TRUE
+007400             SET count1 TO 1
+007410         END-IF
+007420     END-PERFORM.
+007430     IF WS-RECONCILED
+007440         ADD 1 TO WS-MANIFESTS-RECONCILED
+007450         PERFORM 2190-WRITE-HEADLEG-REPORT-LINE THRU 2190-EXIT
+007460     ELSE
+007470         SET count1 TO 2
+007480         ADD 1 TO WS-MANIFESTS-EXCEPTION
+007490         DISPLAY "MANIFEST DOES NOT RECONCILE - HEADS " num
+007500             " LEGS " num2
+007510         PERFORM 2200-WRITE-EXCEPTION-REPORT-LINE THRU 2200-EXIT
+007520     END-IF.
+007530 headleg-PARA-EXIT.
+007540     EXIT.
+007550 
+007560*--------------------------------------------------------------*
+007570*    2190-WRITE-HEADLEG-REPORT-LINE - PRINTED BREAKDOWN
+007580*--------------------------------------------------------------*
+007590 2190-WRITE-HEADLEG-REPORT-LINE.
+007600     PERFORM 1220-CHECK-PAGE-BREAK THRU 1220-EXIT.
+007610     MOVE NBR-SET-ID TO RPT-H-SETID.
+007620     MOVE SPECIES-NAME(WS-SEL-A) TO RPT-H-NAMEA.
+007630     MOVE WS-RECON-A-COUNT TO RPT-H-COUNTA.
+007640     MOVE SPECIES-NAME(WS-SEL-B) TO RPT-H-NAMEB.
+007650     MOVE WS-RECON-B-COUNT TO RPT-H-COUNTB.
+007660     WRITE RPT-RECORD FROM RPT-HEADLEG-LINE.
+007670     ADD 1 TO WS-LINE-COUNT.
+007680 2190-EXIT.
+007690     EXIT.
+007700 
+007710*--------------------------------------------------------------*
+007720*    2200-WRITE-EXCEPTION-REPORT-LINE - UNRECONCILED
+007730*--------------------------------------------------------------*
+007740 2200-WRITE-EXCEPTION-REPORT-LINE.
+007750     PERFORM 1220-CHECK-PAGE-BREAK THRU 1220-EXIT.
+007760     MOVE NBR-SET-ID TO RPT-E-SETID.
+007770     MOVE num TO RPT-E-HEADS.
+007780     MOVE num2 TO RPT-E-LEGS.
+007790     WRITE RPT-RECORD FROM RPT-EXCEPTION-LINE.
+007800     ADD 1 TO WS-LINE-COUNT.
+007810 2200-EXIT.
+007820     EXIT.
+007825
+007827*--------------------------------------------------------------*
+007829*    2201-WRITE-SPECIES-REJECT-LINE - BAD SPECIES CODE(S)
+007831*--------------------------------------------------------------*
+007833 2201-WRITE-SPECIES-REJECT-LINE.
+007835     PERFORM 1220-CHECK-PAGE-BREAK THRU 1220-EXIT.
+007837     MOVE NBR-SET-ID TO RPT-SP-SETID.
+007839     WRITE RPT-RECORD FROM RPT-SPECIES-LINE.
+007841     ADD 1 TO WS-LINE-COUNT.
+007843 2201-EXIT.
+007845     EXIT.
+007847
+007840*--------------------------------------------------------------*
+007850*    8000-PRODUCE-SUMMARY - END-OF-JOB SUMMARY PAGE
+007860*--------------------------------------------------------------*
+007870 8000-PRODUCE-SUMMARY.
+007871     PERFORM 8010-REBUILD-SUMMARY-FROM-AUDIT THRU 8010-EXIT.
+007880     PERFORM 1210-NEW-PAGE THRU 1210-EXIT.
+007890     WRITE RPT-RECORD FROM RPT-SUMMARY-1.
+007900     WRITE RPT-RECORD FROM RPT-BLANK-LINE.
+007910 
+007920     IF WS-SETS-PROCESSED > WS-SETS-REJECTED
+007930         COMPUTE WS-LCM-AVERAGE ROUNDED =
+007940             WS-LCM-TOTAL / (WS-SETS-PROCESSED - WS-SETS-REJECTED)
+007950     ELSE
+007960         MOVE ZERO TO WS-LCM-AVERAGE
+007970         MOVE ZERO TO WS-LCM-MIN
+007980     END-IF.
+007990 
+008000     MOVE "SETS PROCESSED" TO RPT-SUM-LABEL.
+008010     MOVE WS-SETS-PROCESSED TO RPT-SUM-VALUE.
+008020     WRITE RPT-RECORD FROM RPT-SUMMARY-LINE.
+008030 
+008040     MOVE "SETS REJECTED (BAD INPUT/LCM OVERFLOW)"
+008042         TO RPT-SUM-LABEL.
+008050     MOVE WS-SETS-REJECTED TO RPT-SUM-VALUE.
+008060     WRITE RPT-RECORD FROM RPT-SUMMARY-LINE.
+008070 
+008080     MOVE "MINIMUM LCM" TO RPT-SUM-LABEL.
+008090     MOVE WS-LCM-MIN TO RPT-SUM-VALUE.
+008100     WRITE RPT-RECORD FROM RPT-SUMMARY-LINE.
+008110 
+008120     MOVE "MAXIMUM LCM" TO RPT-SUM-LABEL.
+008130     MOVE WS-LCM-MAX TO RPT-SUM-VALUE.
+008140     WRITE RPT-RECORD FROM RPT-SUMMARY-LINE.
+008150 
+008160     MOVE "AVERAGE LCM" TO RPT-SUM-LABEL.
+008170     MOVE WS-LCM-AVERAGE TO RPT-SUM-VALUE.
+008180     WRITE RPT-RECORD FROM RPT-SUMMARY-LINE.
+008190 
+008200     MOVE "MANIFESTS RECONCILED" TO RPT-SUM-LABEL.
+008210     MOVE WS-MANIFESTS-RECONCILED TO RPT-SUM-VALUE.
+008220     WRITE RPT-RECORD FROM RPT-SUMMARY-LINE.
+008230 
+008240     MOVE "MANIFESTS FLAGGED AS EXCEPTIONS" TO RPT-SUM-LABEL.
+008250     MOVE WS-MANIFESTS-EXCEPTION TO RPT-SUM-VALUE.
+008260     WRITE RPT-RECORD FROM RPT-SUMMARY-LINE.
+008262
+008264     MOVE "MANIFESTS SKIPPED (BAD SPECIES CODES)" TO
+008266         RPT-SUM-LABEL.
+008268     MOVE WS-MANIFESTS-SKIPPED TO RPT-SUM-VALUE.
+008270     WRITE RPT-RECORD FROM RPT-SUMMARY-LINE.
+008272
+008280     DISPLAY "SETS PROCESSED......... " WS-SETS-PROCESSED.
+008290     DISPLAY "SETS REJECTED.......... " WS-SETS-REJECTED.
+008300     DISPLAY "MINIMUM LCM............ " WS-LCM-MIN.
+008310     DISPLAY "MAXIMUM LCM............ " WS-LCM-MAX.
+008320     DISPLAY "AVERAGE LCM............ " WS-LCM-AVERAGE.
+008330     DISPLAY "MANIFESTS RECONCILED... " WS-MANIFESTS-RECONCILED.
+008340     DISPLAY "MANIFESTS EXCEPTIONS.... " WS-MANIFESTS-EXCEPTION.
+008345     DISPLAY "MANIFESTS SKIPPED....... " WS-MANIFESTS-SKIPPED.
+008350 8000-EXIT.
+008360     EXIT.
+008370
+008371*--------------------------------------------------------------*
+008372*    8010-REBUILD-SUMMARY-FROM-AUDIT - RE-DERIVE THE DAY'S
+008373*        TOTALS FROM LCMAUDIT INSTEAD OF THE IN-MEMORY 77-LEVEL
+008374*        COUNTERS, WHICH ONLY SEE SETS THIS RUN ACTUALLY
+008375*        PROCESSED - A RESTARTED RUN NEVER REPROCESSES SETS
+008376*        POSTED BEFORE THE ABEND, SO THE COUNTERS ALONE WOULD
+008377*        UNDERSTATE THE SUPERVISOR'S MORNING SUMMARY.
+008378*--------------------------------------------------------------*
+008379 8010-REBUILD-SUMMARY-FROM-AUDIT.
+008500     MOVE ZERO TO WS-SETS-PROCESSED.
+008502     MOVE ZERO TO WS-SETS-REJECTED.
+008504     MOVE ZERO TO WS-LCM-MAX.
+008506     MOVE ZERO TO WS-LCM-TOTAL.
+008508     MOVE 999999999999999999 TO WS-LCM-MIN.
+008510     MOVE ZERO TO WS-MANIFESTS-RECONCILED.
+008512     MOVE ZERO TO WS-MANIFESTS-EXCEPTION.
+008514     MOVE ZERO TO WS-MANIFESTS-SKIPPED.
+008516     CLOSE AUD-FILE.
+008518     OPEN INPUT AUD-FILE.
+008519     IF WS-AUD-STATUS NOT = "00"
+008520         DISPLAY "AUD-FILE REOPEN FAILED - STATUS " WS-AUD-STATUS
+008521         STOP RUN
+008522     END-IF.
+008523     SET WS-AUD-NOT-EOF TO TRUE.
+008522     READ AUD-FILE
+008524         AT END SET WS-AUD-EOF TO TRUE
+008526     END-READ.
+008528     PERFORM 8011-SCAN-ONE-AUDIT-RECORD THRU 8011-EXIT
+008530         UNTIL WS-AUD-EOF.
+008532     CLOSE AUD-FILE.
+008534     OPEN EXTEND AUD-FILE.
+008536     IF WS-AUD-STATUS NOT = "00"
+008538         DISPLAY "AUD-FILE REOPEN FAILED - STATUS " WS-AUD-STATUS
+008540         STOP RUN
+008542     END-IF.
+008544 8010-EXIT.
+008546     EXIT.
+008548
+008550*--------------------------------------------------------------*
+008552*    8011-SCAN-ONE-AUDIT-RECORD - TALLY ONE LCMAUDIT ROW
+008554*--------------------------------------------------------------*
+008556 8011-SCAN-ONE-AUDIT-RECORD.
+008558     IF AUD-DATE = WS-RUN-DATE-PRINT
+008560         ADD 1 TO WS-SETS-PROCESSED
+008562         IF AUD-VALID-FLAG = "Y"
+008564             IF AUD-LCM < WS-LCM-MIN
+008566                 MOVE AUD-LCM TO WS-LCM-MIN
+008568             END-IF
+008570             IF AUD-LCM > WS-LCM-MAX
+008572                 MOVE AUD-LCM TO WS-LCM-MAX
+008574             END-IF
+008576             ADD AUD-LCM TO WS-LCM-TOTAL
+008578         ELSE
+008580             ADD 1 TO WS-SETS-REJECTED
+008582         END-IF
+008584         IF AUD-RECON-FLAG = "Y"
+008586             ADD 1 TO WS-MANIFESTS-RECONCILED
+008588         ELSE
+008590             IF AUD-RECON-FLAG = "N"
+008592                 ADD 1 TO WS-MANIFESTS-EXCEPTION
+008594             ELSE
+008596                 IF AUD-RECON-FLAG = "S"
+008598                     ADD 1 TO WS-MANIFESTS-SKIPPED
+008600                 END-IF
+008602             END-IF
+008604         END-IF
+008606     END-IF.
+008608     READ AUD-FILE
+008610         AT END SET WS-AUD-EOF TO TRUE
+008612     END-READ.
+008614 8011-EXIT.
+008616     EXIT.
+008618
+008620*--------------------------------------------------------------*
+008622*    9000-TERMINATE - CLOSE ALL FILES
+008624*--------------------------------------------------------------*
+008626 9000-TERMINATE.
+008628     CLOSE NBR-FILE.
+008630     CLOSE LCM-OUT-FILE.
+008632     CLOSE RPT-FILE.
+008634     CLOSE AUD-FILE.
+008636     CLOSE CHK-FILE.
+008638 9000-EXIT.
+008640     EXIT.
